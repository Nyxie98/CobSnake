@@ -1,7 +1,51 @@
         identification division.
         program-id. game.
 
+        environment division.
+        input-output section.
+        file-control.
+            select HighScore-File assign to "highscore.dat"
+                organization line sequential
+                file status is WS-HS-Status.
+            select Scores-File assign to "scores.dat"
+                organization line sequential
+                file status is WS-SF-Status.
+            select GameLog-File assign to "gamelog.dat"
+                organization line sequential
+                file status is WS-GL-Status.
+            select Config-File assign to "config.dat"
+                organization line sequential
+                file status is WS-CFG-Status.
+            select Restart-File assign to "restart.dat"
+                organization line sequential
+                file status is WS-RST-Status.
+            select Layout-File assign to "layout.dat"
+                organization line sequential
+                file status is WS-LO-Status.
+            select Replay-File assign to "replay.dat"
+                organization line sequential
+                file status is WS-RPL-Status.
+
         data division.
+        file section.
+        fd  HighScore-File.
+        01  HS-Record.
+            05 HS-Score-INT         pic 9(5).
+        fd  Scores-File.
+        01  SF-Record.
+            05 SF-Initials-STR      pic x(3).
+            05 SF-Score-INT         pic 9(5).
+        fd  GameLog-File.
+        01  GL-Record               pic x(80).
+        fd  Config-File.
+        01  CFG-Record              pic x(10).
+        fd  Restart-File.
+        01  RST-Record              pic x(6154).
+        fd  Layout-File.
+        01  LO-Record               pic x(6).
+        fd  Replay-File.
+        01  RPL-Record              pic x(20).
+
         working-storage section.
 
         01 WS-IsClosing-BOOL        pic 9       value 0.
@@ -19,6 +63,7 @@
             05 WS-BTiles-INT        pic 9       occurs 1024 times.
             05 WS-BOffX-INT         pic 9(3)    value 144.
             05 WS-BOffY-INT         pic 9(3)    value 44.
+        01 WS-Board-Redef-STR      redefines WS-Board pic x(1040).
         01 WS-Snake.
             05 WS-SnakePos.
                 10 WS-SnakeX-INT    pic 9(3)    value 16.
@@ -27,9 +72,58 @@
             05 WS-SnakePartY-INT    pic 9(3)    occurs 1024 times.
             05 WS-SnakeLen-INT      pic 9(3)    value 1.
             05 WS-SnakeDir-INT      pic 9       value 0.
+        01 WS-Snake-Redef-STR      redefines WS-Snake pic x(6154).
+        01 WS-Snake2.
+            05 WS-SnakePos2.
+                10 WS-SnakeX2-INT   pic 9(3)    value 20.
+                10 WS-SnakeY2-INT   pic 9(3)    value 20.
+            05 WS-SnakePartX2-INT   pic 9(3)    occurs 1024 times.
+            05 WS-SnakePartY2-INT   pic 9(3)    occurs 1024 times.
+            05 WS-SnakeLen2-INT     pic 9(3)    value 1.
+            05 WS-SnakeDir2-INT     pic 9       value 0.
+        01 WS-Index2-INT            pic 9(4)    value 0.
+        01 WS-Snake1Dead-BOOL       pic 9       value 0.
+        01 WS-Snake2Dead-BOOL       pic 9       value 0.
+        01 WS-CanFail2-Bool         pic 9       value 1.
+        01 WS-FinalScore-INT        pic 9(3)    value 0.
+        01 WS-Score2-String         pic x(24)   value " ".
+        01 WS-TwoPMode-INT     pic 9       value 0.
+        01 WS-P2Active-BOOL         pic 9       value 0.
         01 WS-FoodAmount-INT        pic 9(2)    value 4.
         01 WS-FoodX-INT             pic 9(3)    occurs 1024 times.
+        01 WS-FoodX-Redef-STR      redefines WS-FoodX-INT pic x(3072).
         01 WS-FoodY-INT             pic 9(3)    occurs 1024 times.
+        01 WS-FoodY-Redef-STR      redefines WS-FoodY-INT pic x(3072).
+        01 WS-FoodType-INT          pic 9       occurs 1024 times.
+        01 WS-FoodType-Redef-STR   redefines WS-FoodType-INT pic x(1024).
+        01 WS-FoodTypePick-INT      pic 9(2)    value 0.
+        01 WS-TickThreshold-Base-INT pic 9(2)   value 10.
+        01 WS-SpeedBoost-Ticks-INT  pic 9(3)    value 0.
+        01 WS-FoodValid-BOOL        pic 9       value 0.
+        01 WS-FoodTries-INT         pic 9(3)    value 0.
+        01 WS-SpawnTileIdx-INT      pic 9(4)    value 0.
+        01 WS-SpawnCheckIdx-INT     pic 9(4)    value 0.
+        01 WS-SpawnMaxX-INT         pic 9(3)    value 30.
+        01 WS-SpawnMaxY-INT         pic 9(3)    value 30.
+        01 WS-RST-Status           pic xx      value "00".
+        01 WS-Paused-BOOL           pic 9       value 0.
+        01 WS-PauseKeyWasDown-BOOL  pic 9       value 0.
+        01 WS-SaveKeyWasDown-BOOL   pic 9       value 0.
+        01 WS-Restart-Filename-STR  pic x(11)   value "restart.dat".
+        01 WS-Delete-Status-INT     pic 9(4)    value 0.
+        01 WS-BoardMode-INT         pic 9       value 0.
+        01 WS-LO-Status            pic xx      value "00".
+        01 WS-LO-X-INT              pic 9(3)    value 0.
+        01 WS-LO-Y-INT              pic 9(3)    value 0.
+        01 WS-LO-Idx-INT            pic 9(4)    value 0.
+        01 WS-HeadTileIdx-INT       pic 9(4)    value 0.
+        01 WS-ReplayMode-INT        pic 9       value 0.
+        01 WS-RPL-Status           pic xx      value "00".
+        01 WS-Replay-Line-STR       pic x(20)   value spaces.
+        01 WS-Replay-Respawned-BOOL pic 9       value 0.
+        01 WS-Replay-FoodX-INT      pic 9(3)    value 0.
+        01 WS-Replay-FoodY-INT      pic 9(3)    value 0.
+        01 WS-Replay-FoodType-INT   pic 9       value 0.
         01 WS-FoodTotal-INT         pic 9(4)    value 0.
         01 WS-Debounce-INT          pic 9(2)    value 0.
         01 WS-CMD-BOOL              pic 9       value 0.
@@ -37,6 +131,33 @@
         01 WS-Score-String          pic x(24)   value " ".
         01 WS-EndScore-String       pic x(24)   value " ".
         01 WS-CanFail-Bool          pic 9       value 1.
+        01 WS-HighScore-INT         pic 9(5)    value 0.
+        01 WS-HS-Status            pic xx      value "00".
+        01 WS-SF-Status            pic xx      value "00".
+        01 WS-Leaderboard.
+            05 WS-LB-Entry          occurs 10 times.
+                10 WS-LB-Initials-STR   pic x(3)    value "---".
+                10 WS-LB-Score-INT      pic 9(5)    value 0.
+        01 WS-LB-Index-INT          pic 9(2)    value 0.
+        01 WS-LB-Rank-INT           pic 9(2)    value 0.
+        01 WS-EnteringInitials-BOOL pic 9       value 0.
+        01 WS-EI-Slot-INT           pic 9       value 1.
+        01 WS-EI-Letters-STR        pic x(3)    value "AAA".
+        01 WS-EI-UpWasDown-BOOL     pic 9       value 0.
+        01 WS-EI-DownWasDown-BOOL   pic 9       value 0.
+        01 WS-EI-ConfirmWasDown-BOOL pic 9      value 0.
+        01 WS-LB-Line-String         pic x(60)  value " ".
+        01 WS-EI-CharCode-INT       pic 9(3)    value 0.
+        01 WS-GL-Status            pic xx      value "00".
+        01 WS-DeathCause-INT        pic 9       value 0.
+        01 WS-DeathCause2-INT       pic 9       value 0.
+        01 WS-GL-Cause-STR          pic x(10)   value spaces.
+        01 WS-GL-Cause2-STR         pic x(10)   value spaces.
+        01 WS-GL-TimeStamp-STR      pic x(21)   value spaces.
+        01 WS-GL-Line-STR           pic x(80)   value spaces.
+        01 WS-CFG-Status           pic xx      value "00".
+        01 WS-TickThreshold-INT     pic 9(2)    value 10.
+        01 WS-TargetFPS-INT         pic 9(3)    value 60.
 
         copy rl-keys.
         copy rl-bool.
@@ -45,8 +166,8 @@
         procedure division.
         main-procedure.
 
-        perform init.
         perform init-data.
+        perform init.
 
         perform until WS-IsClosing-BOOL = rl-true
             call "WindowShouldClose"
@@ -59,6 +180,8 @@
 
         perform dispose.
 
+        stop run.
+
         init section.
             display function module-id " Running"
             call "SetTraceLogLevel" using
@@ -71,17 +194,91 @@
             end-call
 
             call "SetTargetFPS" using
-                by value 60
+                by value WS-TargetFPS-INT
             end-call
         .
 
         init-data section.
-            multiply 
-                WS-BHeight-INT by WS-BWidth-INT 
+            *> Load board size, food amount, speed, FPS, board mode,
+            *> replay mode and two-player mode from config.dat so
+            *> difficulty can be tuned without a recompile; any line
+            *> missing keeps its coded default
+            open input Config-File
+            if WS-CFG-Status = "00" then
+                read Config-File
+                if WS-CFG-Status = "00" then
+                    compute WS-BWidth-INT =
+                        function numval(CFG-Record)
+                end-if
+                read Config-File
+                if WS-CFG-Status = "00" then
+                    compute WS-BHeight-INT =
+                        function numval(CFG-Record)
+                end-if
+                read Config-File
+                if WS-CFG-Status = "00" then
+                    compute WS-FoodAmount-INT =
+                        function numval(CFG-Record)
+                end-if
+                read Config-File
+                if WS-CFG-Status = "00" then
+                    compute WS-TickThreshold-INT =
+                        function numval(CFG-Record)
+                end-if
+                read Config-File
+                if WS-CFG-Status = "00" then
+                    compute WS-TargetFPS-INT =
+                        function numval(CFG-Record)
+                end-if
+                read Config-File
+                if WS-CFG-Status = "00" then
+                    compute WS-BoardMode-INT =
+                        function numval(CFG-Record)
+                end-if
+                read Config-File
+                if WS-CFG-Status = "00" then
+                    compute WS-ReplayMode-INT =
+                        function numval(CFG-Record)
+                end-if
+                read Config-File
+                if WS-CFG-Status = "00" then
+                    compute WS-TwoPMode-INT =
+                        function numval(CFG-Record)
+                end-if
+                close Config-File
+            end-if
+            move WS-TickThreshold-INT to WS-TickThreshold-Base-INT
+
+            *> WS-BTiles-INT only has room for 1024 tiles; a
+            *> config.dat whose width*height overflows that would
+            *> silently corrupt WS-BOffX-INT/WS-BOffY-INT (declared
+            *> right after the tiles array in WS-Board) and
+            *> everything drawn from them, so fall back to the
+            *> coded 32x32 default instead. WS-BSize-INT is pic 9(4)
+            *> (max 9999), so a product that overflows it would
+            *> otherwise high-order-truncate instead of raising --
+            *> the on size error clause catches that case directly
+            *> instead of trusting a post-hoc size check on the
+            *> (possibly already-truncated) result.
+            multiply
+                WS-BHeight-INT by WS-BWidth-INT
                 giving WS-BSize-INT
+                on size error
+                    move 32 to WS-BWidth-INT
+                    move 32 to WS-BHeight-INT
+                    move 1024 to WS-BSize-INT
+            end-multiply
+
+            if WS-BSize-INT > 1024 then
+                move 32 to WS-BWidth-INT
+                move 32 to WS-BHeight-INT
+                move 1024 to WS-BSize-INT
+            end-if
 
             move WS-SnakeX-INT to WS-SnakePartX-INT(1)
             move WS-SnakeY-INT to WS-SnakePartY-INT(1)
+            move WS-SnakeX2-INT to WS-SnakePartX2-INT(1)
+            move WS-SnakeY2-INT to WS-SnakePartY2-INT(1)
 
             *> Create border
             perform until WS-DrawI-INT = WS-BSize-INT
@@ -106,142 +303,488 @@
             move 0 to WS-DrawX-INT
             move 0 to WS-DrawY-INT
 
-            *> Generate initial food
+            *> Maze mode: lay obstacle (value 2) tiles over the floor
+            if WS-BoardMode-INT = 1 then
+                perform load-obstacle-layout
+            end-if
+
+            *> Load high score from last session, if any
+            open input HighScore-File
+            if WS-HS-Status = "00" then
+                read HighScore-File
+                move HS-Score-INT to WS-HighScore-INT
+                close HighScore-File
+            end-if
+
+            *> Load top-10 leaderboard from last session, if any
+            open input Scores-File
+            if WS-SF-Status = "00" then
+                move 1 to WS-LB-Index-INT
+                perform until WS-LB-Index-INT = 11
+                    read Scores-File
+                        at end
+                            move 11 to WS-LB-Index-INT
+                        not at end
+                            move SF-Initials-STR to
+                                WS-LB-Initials-STR(WS-LB-Index-INT)
+                            move SF-Score-INT to
+                                WS-LB-Score-INT(WS-LB-Index-INT)
+                            add 1 to WS-LB-Index-INT
+                    end-read
+                end-perform
+                close Scores-File
+                move 0 to WS-LB-Index-INT
+            end-if
+
+            *> Replay capture/playback: keep one file open for the
+            *> life of the run, advancing one record per tick; opened
+            *> here (rather than after the initial food is set up) so
+            *> playback can restore that same initial layout below
+            if WS-ReplayMode-INT = 1 then
+                open output Replay-File
+            end-if
+            if WS-ReplayMode-INT = 2 then
+                open input Replay-File
+            end-if
+
+            *> Generate initial food. In playback mode, restore the
+            *> exact layout recorded at the start of that run instead
+            *> of a fresh random one, so a replay reproduces a bug
+            *> report (e.g. "food spawned right next to my head")
+            *> from the very first frame instead of only from the
+            *> first respawn
             move 1 to WS-Index-INT
-            perform until WS-Index-INT = WS-FoodAmount-INT + 1
-                call "b_RandomRange" using
-                    by value 2 30
-                    returning WS-FoodX-INT(WS-Index-INT)
-                end-call
-                call "b_RandomRange" using
-                    by value 2 30
-                    returning WS-FoodY-INT(WS-Index-INT)
-                end-call
-                add 1 to WS-FoodTotal-INT
-                add 1 to WS-Index-INT
-            end-perform
+            if WS-ReplayMode-INT = 2 then
+                perform until WS-Index-INT = WS-FoodAmount-INT + 1
+                    read Replay-File
+                    if WS-RPL-Status = "00" then
+                        compute WS-FoodX-INT(WS-Index-INT) =
+                            function numval(RPL-Record(1:3))
+                        compute WS-FoodY-INT(WS-Index-INT) =
+                            function numval(RPL-Record(4:3))
+                        compute WS-FoodType-INT(WS-Index-INT) =
+                            function numval(RPL-Record(7:1))
+                    end-if
+                    add 1 to WS-FoodTotal-INT
+                    add 1 to WS-Index-INT
+                end-perform
+            else
+                perform until WS-Index-INT = WS-FoodAmount-INT + 1
+                    perform spawn-food
+                    add 1 to WS-FoodTotal-INT
+                    add 1 to WS-Index-INT
+                end-perform
+                if WS-ReplayMode-INT = 1 then
+                    move 1 to WS-Index-INT
+                    perform until WS-Index-INT = WS-FoodTotal-INT + 1
+                        move spaces to RPL-Record
+                        move WS-FoodX-INT(WS-Index-INT) to
+                            RPL-Record(1:3)
+                        move WS-FoodY-INT(WS-Index-INT) to
+                            RPL-Record(4:3)
+                        move WS-FoodType-INT(WS-Index-INT) to
+                            RPL-Record(7:1)
+                        write RPL-Record
+                        add 1 to WS-Index-INT
+                    end-perform
+                end-if
+            end-if
             move 0 to WS-Index-INT
+
+            *> A checkpoint saved while paused last session overrides
+            *> the fresh board/snake/food set up just above -- except
+            *> while recording a replay, since the initial-food lines
+            *> just written above to Replay-File would then describe
+            *> food that load-checkpoint is about to discard, making
+            *> that replay unable to reproduce its own first frame.
+            *> (Replay-File is a sequential file already positioned
+            *> past those lines, so it can't be rewritten in place;
+            *> resuming a checkpoint while recording is deferred to a
+            *> later non-recording run instead.)
+            if WS-ReplayMode-INT not = 1 then
+                perform load-checkpoint
+            end-if
+        .
+
+        load-checkpoint section.
+            open input Restart-File
+            if WS-RST-Status = "00" then
+                read Restart-File
+                move RST-Record(1:1040) to WS-Board-Redef-STR
+                read Restart-File
+                move RST-Record(1:6154) to WS-Snake-Redef-STR
+                read Restart-File
+                move RST-Record(1:3072) to WS-FoodX-Redef-STR
+                read Restart-File
+                move RST-Record(1:3072) to WS-FoodY-Redef-STR
+                read Restart-File
+                move RST-Record(1:1024) to WS-FoodType-Redef-STR
+                read Restart-File
+                compute WS-FoodTotal-INT =
+                    function numval(RST-Record(1:4))
+                close Restart-File
+
+                call "CBL_DELETE_FILE" using
+                    WS-Restart-Filename-STR
+                    returning WS-Delete-Status-INT
+                end-call
+            end-if
+        .
+
+        save-checkpoint section.
+            move WS-Board-Redef-STR to RST-Record
+            open output Restart-File
+            write RST-Record
+            move WS-Snake-Redef-STR to RST-Record
+            write RST-Record
+            move WS-FoodX-Redef-STR to RST-Record
+            write RST-Record
+            move WS-FoodY-Redef-STR to RST-Record
+            write RST-Record
+            move WS-FoodType-Redef-STR to RST-Record
+            write RST-Record
+            move WS-FoodTotal-INT to RST-Record(1:4)
+            write RST-Record
+            close Restart-File
         .
 
         events section.
+            *> Pause toggle (P), rising edge only
+            call "b_IsKeyDown" using
+                by value rl-key-p
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-PauseKeyWasDown-BOOL = 0
+                and WS-GameOver-BOOL = rl-false then
+                if WS-Paused-BOOL = 1 then
+                    move 0 to WS-Paused-BOOL
+                else
+                    move 1 to WS-Paused-BOOL
+                end-if
+            end-if
+            move WS-CMD-BOOL to WS-PauseKeyWasDown-BOOL
+
+            *> While paused, ENTER writes a full checkpoint to disk
+            call "b_IsKeyDown" using
+                by value rl-key-enter
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-SaveKeyWasDown-BOOL = 0
+                and WS-Paused-BOOL = 1 then
+                perform save-checkpoint
+            end-if
+            move WS-CMD-BOOL to WS-SaveKeyWasDown-BOOL
+
             *> Update
-            if WS-Debounce-INT = 1 and 
-                WS-GameOver-BOOL = rl-false then
+            if WS-Debounce-INT = 1 and
+                WS-GameOver-BOOL = rl-false and
+                WS-Paused-BOOL = 0 then
                 move 1 to WS-CanFail-Bool
-                *> Update snake position
-                move WS-SnakeLen-INT to WS-Index-INT
-                perform until WS-Index-INT = 1
-                    move WS-SnakePartX-INT(WS-Index-INT - 1) to
-                            WS-SnakePartX-INT(WS-Index-INT)
-                    move WS-SnakePartY-INT(WS-Index-INT - 1) to
-                            WS-SnakePartY-INT(WS-Index-INT)
-                    subtract 1 from WS-Index-INT
-                end-perform
-                if WS-SnakeDir-INT = 0 then
-                    add 1 to WS-SnakePartX-INT(1)
-                end-if
-                if WS-SnakeDir-INT = 1 then
-                    add 1 to WS-SnakePartY-INT(1)
-                end-if
-                if WS-SnakeDir-INT = 2 then
-                    subtract 1 from WS-SnakePartX-INT(1)
+                move 0 to WS-Replay-Respawned-BOOL
+                *> Update snake position (frozen once dead, so a
+                *> surviving second player isn't blocked on a corpse)
+                if WS-Snake1Dead-BOOL = 0 then
+                    move WS-SnakeLen-INT to WS-Index-INT
+                    perform until WS-Index-INT = 1
+                        move WS-SnakePartX-INT(WS-Index-INT - 1) to
+                                WS-SnakePartX-INT(WS-Index-INT)
+                        move WS-SnakePartY-INT(WS-Index-INT - 1) to
+                                WS-SnakePartY-INT(WS-Index-INT)
+                        subtract 1 from WS-Index-INT
+                    end-perform
+                    if WS-SnakeDir-INT = 0 then
+                        add 1 to WS-SnakePartX-INT(1)
+                    end-if
+                    if WS-SnakeDir-INT = 1 then
+                        add 1 to WS-SnakePartY-INT(1)
+                    end-if
+                    if WS-SnakeDir-INT = 2 then
+                        subtract 1 from WS-SnakePartX-INT(1)
+                    end-if
+                    if WS-SnakeDir-INT = 3 then
+                        subtract 1 from WS-SnakePartY-INT(1)
+                    end-if
                 end-if
-                if WS-SnakeDir-INT = 3 then
-                    subtract 1 from WS-SnakePartY-INT(1)
+
+                *> Update player 2's snake position (WASD); dormant
+                *> until two-player mode is on and WASD has been
+                *> pressed, and frozen once dead
+                if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1
+                    and WS-Snake2Dead-BOOL = 0 then
+                    move 1 to WS-CanFail2-Bool
+                    move WS-SnakeLen2-INT to WS-Index2-INT
+                    perform until WS-Index2-INT = 1
+                        move WS-SnakePartX2-INT(WS-Index2-INT - 1) to
+                                WS-SnakePartX2-INT(WS-Index2-INT)
+                        move WS-SnakePartY2-INT(WS-Index2-INT - 1) to
+                                WS-SnakePartY2-INT(WS-Index2-INT)
+                        subtract 1 from WS-Index2-INT
+                    end-perform
+                    if WS-SnakeDir2-INT = 0 then
+                        add 1 to WS-SnakePartX2-INT(1)
+                    end-if
+                    if WS-SnakeDir2-INT = 1 then
+                        add 1 to WS-SnakePartY2-INT(1)
+                    end-if
+                    if WS-SnakeDir2-INT = 2 then
+                        subtract 1 from WS-SnakePartX2-INT(1)
+                    end-if
+                    if WS-SnakeDir2-INT = 3 then
+                        subtract 1 from WS-SnakePartY2-INT(1)
+                    end-if
                 end-if
 
                 *> Check food collision
+                if WS-Snake1Dead-BOOL = 0 then
                 move 1 to WS-Index-INT
                 perform until WS-Index-INT = WS-FoodTotal-INT + 1
-                    if WS-SnakePartX-INT(1) = 
+                    if WS-SnakePartX-INT(1) =
                         WS-FoodX-INT(WS-Index-INT) and
-                        WS-SnakePartY-INT(1) = 
+                        WS-SnakePartY-INT(1) =
                         WS-FoodY-INT(WS-Index-INT) then
-                        add 1 to WS-SnakeLen-INT
                         move 0 to WS-CanFail-Bool *> Make a brief period player cannot fail
-                        
-                        call "b_RandomRange" using
-                            by value 2 30
-                            returning WS-FoodX-INT(WS-Index-INT)
-                        end-call
-                        call "b_RandomRange" using
-                            by value 2 30
-                            returning WS-FoodY-INT(WS-Index-INT)
-                        end-call
+
+                        evaluate WS-FoodType-INT(WS-Index-INT)
+                            when 1
+                                add 3 to WS-SnakeLen-INT
+                            when 2
+                                add 1 to WS-SnakeLen-INT
+                                move WS-TickThreshold-Base-INT to
+                                    WS-SpeedBoost-Ticks-INT
+                                compute WS-TickThreshold-INT =
+                                    WS-TickThreshold-Base-INT - 4
+                                if WS-TickThreshold-INT < 2 then
+                                    move 2 to WS-TickThreshold-INT
+                                end-if
+                            when 3
+                                if WS-SnakeLen-INT > 3 then
+                                    subtract 2 from WS-SnakeLen-INT
+                                else
+                                    move 1 to WS-SnakeLen-INT
+                                end-if
+                            when other
+                                add 1 to WS-SnakeLen-INT
+                        end-evaluate
+
+                        if WS-ReplayMode-INT = 2 then
+                            move WS-Replay-FoodX-INT to
+                                WS-FoodX-INT(WS-Index-INT)
+                            move WS-Replay-FoodY-INT to
+                                WS-FoodY-INT(WS-Index-INT)
+                            move WS-Replay-FoodType-INT to
+                                WS-FoodType-INT(WS-Index-INT)
+                        else
+                            perform spawn-food
+                            move 1 to WS-Replay-Respawned-BOOL
+                            move WS-FoodX-INT(WS-Index-INT) to
+                                WS-Replay-FoodX-INT
+                            move WS-FoodY-INT(WS-Index-INT) to
+                                WS-Replay-FoodY-INT
+                            move WS-FoodType-INT(WS-Index-INT) to
+                                WS-Replay-FoodType-INT
+                        end-if
                     end-if
                     add 1 to WS-Index-INT
                 end-perform
+                end-if
+
+                *> Check food collision for player 2 (shares the same
+                *> food pool and power-up effects as player 1; its
+                *> eats are not replay-recorded, same as player 1's
+                *> growth/shrink is not replay-recorded beyond respawn)
+                if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1
+                    and WS-Snake2Dead-BOOL = 0 then
+                move 1 to WS-Index2-INT
+                perform until WS-Index2-INT = WS-FoodTotal-INT + 1
+                    if WS-SnakePartX2-INT(1) =
+                        WS-FoodX-INT(WS-Index2-INT) and
+                        WS-SnakePartY2-INT(1) =
+                        WS-FoodY-INT(WS-Index2-INT) then
+                        move 0 to WS-CanFail2-Bool
+
+                        evaluate WS-FoodType-INT(WS-Index2-INT)
+                            when 1
+                                add 3 to WS-SnakeLen2-INT
+                            when 2
+                                add 1 to WS-SnakeLen2-INT
+                                move WS-TickThreshold-Base-INT to
+                                    WS-SpeedBoost-Ticks-INT
+                                compute WS-TickThreshold-INT =
+                                    WS-TickThreshold-Base-INT - 4
+                                if WS-TickThreshold-INT < 2 then
+                                    move 2 to WS-TickThreshold-INT
+                                end-if
+                            when 3
+                                if WS-SnakeLen2-INT > 3 then
+                                    subtract 2 from WS-SnakeLen2-INT
+                                else
+                                    move 1 to WS-SnakeLen2-INT
+                                end-if
+                            when other
+                                add 1 to WS-SnakeLen2-INT
+                        end-evaluate
+
+                        move WS-Index2-INT to WS-Index-INT
+                        perform spawn-food
+                    end-if
+                    add 1 to WS-Index2-INT
+                end-perform
+                end-if
 
                 *> Check border collision
+                if WS-Snake1Dead-BOOL = 0 then
                 if WS-SnakePartX-INT(1) = 1 or
                     WS-SnakePartY-INT(1) = 1 or
                     WS-SnakePartX-INT(1) = WS-BWidth-INT - 2 or
                     WS-SnakePartY-INT(1) = WS-BHeight-INT - 1 then
-                    move 1 to WS-GameOver-BOOL
+                    move 1 to WS-DeathCause-INT
+                    move 1 to WS-Snake1Dead-BOOL
+                end-if
+
+                *> Check obstacle collision (maze board mode)
+                compute WS-HeadTileIdx-INT =
+                    WS-SnakePartY-INT(1) * WS-BWidth-INT +
+                    WS-SnakePartX-INT(1)
+                if WS-BTiles-INT(WS-HeadTileIdx-INT) = 2 then
+                    move 3 to WS-DeathCause-INT
+                    move 1 to WS-Snake1Dead-BOOL
                 end-if
 
                 *> Check if self collision
                 move 2 to WS-Index-INT
                 perform until WS-Index-INT = WS-SnakeLen-INT + 1
-                    if WS-SnakePartX-INT(1) = 
+                    if WS-SnakePartX-INT(1) =
                         WS-SnakePartX-INT(WS-Index-INT) and
                         WS-SnakePartY-INT(1) =
                         WS-SnakePartY-INT(WS-Index-INT) and
-                        WS-SnakeLen-INT > 3 and 
+                        WS-SnakeLen-INT > 3 and
                         WS-CanFail-Bool = 1 then
                         display "Hit self"
-                        move 1 to WS-GameOver-BOOL
+                        move 2 to WS-DeathCause-INT
+                        move 1 to WS-Snake1Dead-BOOL
                     end-if
                     add 1 to WS-Index-INT
                 end-perform
-            end-if
-            if WS-Debounce-INT = 10 then
-                move 0 to WS-Debounce-INT
-            end-if
-            add 1 to WS-Debounce-INT
+                end-if
 
-            *> Keyboard controls
-            call "b_IsKeyDown" using
-                by value rl-key-left
-                returning WS-CMD-BOOL
-            end-call
-            if WS-CMD-BOOL = rl-true then
-                if WS-SnakeDir-INT = 1 or WS-SnakeDir-INT = 3 then
-                    move 2 to WS-SnakeDir-INT
+                *> Player 2's border/obstacle/self collision checks
+                *> only run while player 2 is actually in play
+                if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1
+                    and WS-Snake2Dead-BOOL = 0 then
+                *> Check player 2's border collision
+                if WS-SnakePartX2-INT(1) = 1 or
+                    WS-SnakePartY2-INT(1) = 1 or
+                    WS-SnakePartX2-INT(1) = WS-BWidth-INT - 2 or
+                    WS-SnakePartY2-INT(1) = WS-BHeight-INT - 1 then
+                    move 1 to WS-DeathCause2-INT
+                    move 1 to WS-Snake2Dead-BOOL
                 end-if
-            end-if
 
-            call "b_IsKeyDown" using
-                by value rl-key-right
-                returning WS-CMD-BOOL
-            end-call
-            if WS-CMD-BOOL = rl-true then
-                if WS-SnakeDir-INT = 1 or WS-SnakeDir-INT = 3 then
-                    move 0 to WS-SnakeDir-INT
+                *> Check player 2's obstacle collision
+                compute WS-HeadTileIdx-INT =
+                    WS-SnakePartY2-INT(1) * WS-BWidth-INT +
+                    WS-SnakePartX2-INT(1)
+                if WS-BTiles-INT(WS-HeadTileIdx-INT) = 2 then
+                    move 3 to WS-DeathCause2-INT
+                    move 1 to WS-Snake2Dead-BOOL
                 end-if
-            end-if
 
-            call "b_IsKeyDown" using
-                by value rl-key-up
-                returning WS-CMD-BOOL
-            end-call
-            if WS-CMD-BOOL = rl-true then
-                if WS-SnakeDir-INT = 0 or WS-SnakeDir-INT = 2 then
-                    move 3 to WS-SnakeDir-INT
+                *> Check player 2's self collision
+                move 2 to WS-Index2-INT
+                perform until WS-Index2-INT = WS-SnakeLen2-INT + 1
+                    if WS-SnakePartX2-INT(1) =
+                        WS-SnakePartX2-INT(WS-Index2-INT) and
+                        WS-SnakePartY2-INT(1) =
+                        WS-SnakePartY2-INT(WS-Index2-INT) and
+                        WS-SnakeLen2-INT > 3 and
+                        WS-CanFail2-Bool = 1 then
+                        move 2 to WS-DeathCause2-INT
+                        move 1 to WS-Snake2Dead-BOOL
+                    end-if
+                    add 1 to WS-Index2-INT
+                end-perform
                 end-if
-            end-if
 
-            call "b_IsKeyDown" using
-                by value rl-key-down
-                returning WS-CMD-BOOL
-            end-call
-            if WS-CMD-BOOL = rl-true then
-                if WS-SnakeDir-INT = 0 or WS-SnakeDir-INT = 2 then
-                    move 1 to WS-SnakeDir-INT
+                *> Check if player 1 ran into player 2's body (only
+                *> meaningful once player 2 is actually in play; a
+                *> dead player 2 still counts as an obstacle)
+                if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1
+                    and WS-Snake1Dead-BOOL = 0 then
+                move 1 to WS-Index2-INT
+                perform until WS-Index2-INT = WS-SnakeLen2-INT + 1
+                    if WS-SnakePartX-INT(1) =
+                        WS-SnakePartX2-INT(WS-Index2-INT) and
+                        WS-SnakePartY-INT(1) =
+                        WS-SnakePartY2-INT(WS-Index2-INT) then
+                        move 4 to WS-DeathCause-INT
+                        move 1 to WS-Snake1Dead-BOOL
+                    end-if
+                    add 1 to WS-Index2-INT
+                end-perform
+                end-if
+
+                *> Check if player 2 ran into player 1's body (a dead
+                *> player 1 still counts as an obstacle)
+                if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1
+                    and WS-Snake2Dead-BOOL = 0 then
+                move 1 to WS-Index-INT
+                perform until WS-Index-INT = WS-SnakeLen-INT + 1
+                    if WS-SnakePartX2-INT(1) =
+                        WS-SnakePartX-INT(WS-Index-INT) and
+                        WS-SnakePartY2-INT(1) =
+                        WS-SnakePartY-INT(WS-Index-INT) then
+                        move 4 to WS-DeathCause2-INT
+                        move 1 to WS-Snake2Dead-BOOL
+                    end-if
+                    add 1 to WS-Index-INT
+                end-perform
+                end-if
+
+                *> Round ends when the only snake in play has died,
+                *> or (active two-player mode) when both have --
+                *> letting a survivor keep playing
+                if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1 then
+                    if WS-Snake1Dead-BOOL = 1 and
+                        WS-Snake2Dead-BOOL = 1 then
+                        move 1 to WS-GameOver-BOOL
+                    end-if
+                else
+                    if WS-Snake1Dead-BOOL = 1 then
+                        move 1 to WS-GameOver-BOOL
+                    end-if
+                end-if
+
+                if WS-GameOver-BOOL = 1 then
+                    perform on-game-over
+                end-if
+
+                if WS-ReplayMode-INT = 1 then
+                    perform record-replay-tick
+                end-if
+            end-if
+            if WS-Paused-BOOL = 0 then
+                if WS-Debounce-INT = WS-TickThreshold-INT then
+                    move 0 to WS-Debounce-INT
+                    if WS-SpeedBoost-Ticks-INT > 0 then
+                        subtract 1 from WS-SpeedBoost-Ticks-INT
+                        if WS-SpeedBoost-Ticks-INT = 0 then
+                            move WS-TickThreshold-Base-INT to
+                                WS-TickThreshold-INT
+                        end-if
+                    end-if
                 end-if
+                add 1 to WS-Debounce-INT
+            end-if
+
+            *> Keyboard controls (or, in playback mode, a replay file)
+            perform read-controls
+
+            if WS-GameOver-BOOL = 1 and WS-EnteringInitials-BOOL = 1
+                then
+                perform handle-initials-entry
             end-if
 
-            if WS-GameOver-BOOL = 1
+            if WS-GameOver-BOOL = 1 and WS-EnteringInitials-BOOL = 0
                 call "b_IsKeyDown" using
                     by value rl-key-space
                     returning WS-CMD-BOOL
@@ -250,19 +793,23 @@
                     move 1 to WS-SnakeLen-INT
                     move 16 to WS-SnakePartX-INT(1)
                     move 16 to WS-SnakePartY-INT(1)
+                    move 0 to WS-SnakeDir-INT
+                    move 1 to WS-SnakeLen2-INT
+                    move WS-SnakeX2-INT to WS-SnakePartX2-INT(1)
+                    move WS-SnakeY2-INT to WS-SnakePartY2-INT(1)
+                    move 0 to WS-SnakeDir2-INT
+                    move 0 to WS-Snake1Dead-BOOL
+                    move 0 to WS-Snake2Dead-BOOL
+                    move WS-TickThreshold-Base-INT to
+                        WS-TickThreshold-INT
+                    move 0 to WS-SpeedBoost-Ticks-INT
+                    move 0 to WS-Paused-BOOL
 
                     move 1 to WS-Index-INT
                     move 0 to WS-FoodTotal-INT
-                    perform until WS-Index-INT = 
+                    perform until WS-Index-INT =
                                     WS-FoodAmount-INT + 1
-                        call "b_RandomRange" using
-                            by value 2 30
-                            returning WS-FoodX-INT(WS-Index-INT)
-                        end-call
-                        call "b_RandomRange" using
-                            by value 2 30
-                            returning WS-FoodY-INT(WS-Index-INT)
-                        end-call
+                        perform spawn-food
                         add 1 to WS-FoodTotal-INT
                         add 1 to WS-Index-INT
                     end-perform
@@ -274,6 +821,474 @@
             end-if
         .
 
+        pick-food-type section.
+            *> Decide what WS-FoodX-INT(WS-Index-INT)/
+            *> WS-FoodY-INT(WS-Index-INT) will do when eaten:
+            *> 0 normal (+1), 1 bonus (+3), 2 speed boost (+1 and
+            *> temporarily tightens the tick threshold), 3 shrink (-2)
+            call "b_RandomRange" using
+                by value 1 10
+                returning WS-FoodTypePick-INT
+            end-call
+            evaluate true
+                when WS-FoodTypePick-INT <= 6
+                    move 0 to WS-FoodType-INT(WS-Index-INT)
+                when WS-FoodTypePick-INT <= 8
+                    move 1 to WS-FoodType-INT(WS-Index-INT)
+                when WS-FoodTypePick-INT = 9
+                    move 2 to WS-FoodType-INT(WS-Index-INT)
+                when other
+                    move 3 to WS-FoodType-INT(WS-Index-INT)
+            end-evaluate
+        .
+
+        read-controls section.
+            if WS-ReplayMode-INT = 2 then
+                *> Playback: feed the recorded tick back in instead of
+                *> polling b_IsKeyDown. record-replay-tick only writes
+                *> one line per movement tick (inside the events
+                *> section's WS-Debounce-INT = 1 gate), so the read
+                *> here must be gated the same way -- otherwise this
+                *> runs every rendered frame and drains the file many
+                *> times faster than it was written.
+                if WS-Debounce-INT = 1 then
+                    read Replay-File
+                    if WS-RPL-Status = "00" then
+                        compute WS-SnakeDir-INT =
+                            function numval(RPL-Record(1:1))
+                        if RPL-Record(2:1) = "1" then
+                            move 1 to WS-Replay-Respawned-BOOL
+                            compute WS-Replay-FoodX-INT =
+                                function numval(RPL-Record(3:3))
+                            compute WS-Replay-FoodY-INT =
+                                function numval(RPL-Record(6:3))
+                            compute WS-Replay-FoodType-INT =
+                                function numval(RPL-Record(9:1))
+                        end-if
+                    end-if
+                end-if
+            else
+                call "b_IsKeyDown" using
+                    by value rl-key-left
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true then
+                    if WS-SnakeDir-INT = 1 or WS-SnakeDir-INT = 3 then
+                        move 2 to WS-SnakeDir-INT
+                    end-if
+                end-if
+
+                call "b_IsKeyDown" using
+                    by value rl-key-right
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true then
+                    if WS-SnakeDir-INT = 1 or WS-SnakeDir-INT = 3 then
+                        move 0 to WS-SnakeDir-INT
+                    end-if
+                end-if
+
+                call "b_IsKeyDown" using
+                    by value rl-key-up
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true then
+                    if WS-SnakeDir-INT = 0 or WS-SnakeDir-INT = 2 then
+                        move 3 to WS-SnakeDir-INT
+                    end-if
+                end-if
+
+                call "b_IsKeyDown" using
+                    by value rl-key-down
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true then
+                    if WS-SnakeDir-INT = 0 or WS-SnakeDir-INT = 2 then
+                        move 1 to WS-SnakeDir-INT
+                    end-if
+                end-if
+            end-if
+
+            *> Player 2 controls (WASD) are live in both record and
+            *> playback modes -- replay only captures player 1.
+            *> Player 2 stays dormant (not drawn/moved/collision-checked,
+            *> see events section) until two-player mode is on in
+            *> config.dat AND a WASD key has actually been pressed, so
+            *> a solo player's untouched second snake never auto-walks
+            *> into the border.
+            if WS-TwoPMode-INT = 1 then
+                call "b_IsKeyDown" using
+                    by value rl-key-a
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true then
+                    move 1 to WS-P2Active-BOOL
+                    if WS-SnakeDir2-INT = 1 or WS-SnakeDir2-INT = 3 then
+                        move 2 to WS-SnakeDir2-INT
+                    end-if
+                end-if
+
+                call "b_IsKeyDown" using
+                    by value rl-key-d
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true then
+                    move 1 to WS-P2Active-BOOL
+                    if WS-SnakeDir2-INT = 1 or WS-SnakeDir2-INT = 3 then
+                        move 0 to WS-SnakeDir2-INT
+                    end-if
+                end-if
+
+                call "b_IsKeyDown" using
+                    by value rl-key-w
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true then
+                    move 1 to WS-P2Active-BOOL
+                    if WS-SnakeDir2-INT = 0 or WS-SnakeDir2-INT = 2 then
+                        move 3 to WS-SnakeDir2-INT
+                    end-if
+                end-if
+
+                call "b_IsKeyDown" using
+                    by value rl-key-s
+                    returning WS-CMD-BOOL
+                end-call
+                if WS-CMD-BOOL = rl-true then
+                    move 1 to WS-P2Active-BOOL
+                    if WS-SnakeDir2-INT = 0 or WS-SnakeDir2-INT = 2 then
+                        move 1 to WS-SnakeDir2-INT
+                    end-if
+                end-if
+            end-if
+        .
+
+        record-replay-tick section.
+            move WS-SnakeDir-INT to WS-Replay-Line-STR(1:1)
+            if WS-Replay-Respawned-BOOL = 1 then
+                move "1" to WS-Replay-Line-STR(2:1)
+                move WS-Replay-FoodX-INT to
+                    WS-Replay-Line-STR(3:3)
+                move WS-Replay-FoodY-INT to
+                    WS-Replay-Line-STR(6:3)
+                move WS-Replay-FoodType-INT to
+                    WS-Replay-Line-STR(9:1)
+            else
+                move "0" to WS-Replay-Line-STR(2:1)
+                move "000" to WS-Replay-Line-STR(3:3)
+                move "000" to WS-Replay-Line-STR(6:3)
+                move "0" to WS-Replay-Line-STR(9:1)
+            end-if
+            move WS-Replay-Line-STR to RPL-Record
+            write RPL-Record
+        .
+
+        load-obstacle-layout section.
+            *> Each line of layout.dat is "XXXYYY" (3-digit x, then
+            *> 3-digit y) naming one interior tile to mark as an
+            *> obstacle (value 2) for maze board mode
+            open input Layout-File
+            if WS-LO-Status = "00" then
+                perform until WS-LO-Status not = "00"
+                    read Layout-File
+                    if WS-LO-Status = "00" then
+                        compute WS-LO-X-INT =
+                            function numval(LO-Record(1:3))
+                        compute WS-LO-Y-INT =
+                            function numval(LO-Record(4:3))
+                        *> Skip any coordinate outside the board
+                        *> actually loaded (e.g. a layout file
+                        *> authored against a different config's
+                        *> width/height) instead of writing outside
+                        *> WS-BTiles-INT
+                        if WS-LO-X-INT < WS-BWidth-INT and
+                            WS-LO-Y-INT < WS-BHeight-INT then
+                            compute WS-LO-Idx-INT =
+                                WS-LO-Y-INT * WS-BWidth-INT +
+                                WS-LO-X-INT
+                            move 2 to WS-BTiles-INT(WS-LO-Idx-INT)
+                        end-if
+                    end-if
+                end-perform
+                close Layout-File
+            end-if
+        .
+
+        spawn-food section.
+            *> Fill WS-FoodX-INT(WS-Index-INT)/WS-FoodY-INT(WS-Index-INT)
+            *> with a coordinate that isn't on a border/obstacle tile
+            *> and isn't under the snake's own body, then pick its type
+            *> The spawnable range must track the configured board size
+            *> (req 003), not the original 32x32 literals, or food can
+            *> land past the edge of a smaller custom board
+            compute WS-SpawnMaxX-INT = WS-BWidth-INT - 2
+            compute WS-SpawnMaxY-INT = WS-BHeight-INT - 2
+
+            move 0 to WS-FoodValid-BOOL
+            move 0 to WS-FoodTries-INT
+            perform until WS-FoodValid-BOOL = 1 or
+                WS-FoodTries-INT = 50
+                call "b_RandomRange" using
+                    by value 2 WS-SpawnMaxX-INT
+                    returning WS-FoodX-INT(WS-Index-INT)
+                end-call
+                call "b_RandomRange" using
+                    by value 2 WS-SpawnMaxY-INT
+                    returning WS-FoodY-INT(WS-Index-INT)
+                end-call
+
+                compute WS-SpawnTileIdx-INT =
+                    WS-FoodY-INT(WS-Index-INT) * WS-BWidth-INT +
+                    WS-FoodX-INT(WS-Index-INT)
+
+                move 1 to WS-FoodValid-BOOL
+                if WS-BTiles-INT(WS-SpawnTileIdx-INT) not = 0 then
+                    move 0 to WS-FoodValid-BOOL
+                end-if
+
+                if WS-FoodValid-BOOL = 1 then
+                    move 1 to WS-SpawnCheckIdx-INT
+                    perform until WS-SpawnCheckIdx-INT =
+                        WS-SnakeLen-INT + 1
+                        if WS-FoodX-INT(WS-Index-INT) =
+                            WS-SnakePartX-INT(WS-SpawnCheckIdx-INT)
+                            and
+                            WS-FoodY-INT(WS-Index-INT) =
+                            WS-SnakePartY-INT(WS-SpawnCheckIdx-INT)
+                            then
+                            move 0 to WS-FoodValid-BOOL
+                        end-if
+                        add 1 to WS-SpawnCheckIdx-INT
+                    end-perform
+                end-if
+
+                if WS-FoodValid-BOOL = 1 then
+                    move 1 to WS-SpawnCheckIdx-INT
+                    perform until WS-SpawnCheckIdx-INT =
+                        WS-SnakeLen2-INT + 1
+                        if WS-FoodX-INT(WS-Index-INT) =
+                            WS-SnakePartX2-INT(WS-SpawnCheckIdx-INT)
+                            and
+                            WS-FoodY-INT(WS-Index-INT) =
+                            WS-SnakePartY2-INT(WS-SpawnCheckIdx-INT)
+                            then
+                            move 0 to WS-FoodValid-BOOL
+                        end-if
+                        add 1 to WS-SpawnCheckIdx-INT
+                    end-perform
+                end-if
+
+                add 1 to WS-FoodTries-INT
+            end-perform
+
+            perform pick-food-type
+        .
+
+        on-game-over section.
+            *> In an active two-player round, whichever snake is still
+            *> alive gets credit for high score/leaderboard, and if
+            *> they both went down on the same tick (e.g. a head-on
+            *> collision) the longer one wins the tie-break. Solo play
+            *> (two-player mode off, or on but never activated) always
+            *> scores off player 1's own length -- player 2's untouched
+            *> snake never took part in the round.
+            if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1 then
+                if WS-Snake1Dead-BOOL = 1 and WS-Snake2Dead-BOOL = 0
+                    then
+                    move WS-SnakeLen2-INT to WS-FinalScore-INT
+                else
+                    if WS-Snake2Dead-BOOL = 1 and
+                        WS-Snake1Dead-BOOL = 0 then
+                        move WS-SnakeLen-INT to WS-FinalScore-INT
+                    else
+                        if WS-SnakeLen-INT > WS-SnakeLen2-INT then
+                            move WS-SnakeLen-INT to WS-FinalScore-INT
+                        else
+                            move WS-SnakeLen2-INT to WS-FinalScore-INT
+                        end-if
+                    end-if
+                end-if
+            else
+                move WS-SnakeLen-INT to WS-FinalScore-INT
+            end-if
+
+            *> Persist a new high score, if this run beat it
+            if WS-FinalScore-INT > WS-HighScore-INT then
+                move WS-FinalScore-INT to WS-HighScore-INT
+                move WS-HighScore-INT to HS-Score-INT
+                open output HighScore-File
+                write HS-Record
+                close HighScore-File
+            end-if
+
+            *> Check if this run cracked the top-10 leaderboard
+            move 0 to WS-LB-Rank-INT
+            move 1 to WS-LB-Index-INT
+            perform until WS-LB-Index-INT = 11 or WS-LB-Rank-INT > 0
+                if WS-FinalScore-INT >
+                    WS-LB-Score-INT(WS-LB-Index-INT) then
+                    move WS-LB-Index-INT to WS-LB-Rank-INT
+                end-if
+                add 1 to WS-LB-Index-INT
+            end-perform
+
+            if WS-LB-Rank-INT > 0 then
+                move 10 to WS-LB-Index-INT
+                perform until WS-LB-Index-INT = WS-LB-Rank-INT
+                    move WS-LB-Initials-STR(WS-LB-Index-INT - 1) to
+                        WS-LB-Initials-STR(WS-LB-Index-INT)
+                    move WS-LB-Score-INT(WS-LB-Index-INT - 1) to
+                        WS-LB-Score-INT(WS-LB-Index-INT)
+                    subtract 1 from WS-LB-Index-INT
+                end-perform
+
+                move "AAA" to WS-LB-Initials-STR(WS-LB-Rank-INT)
+                move WS-FinalScore-INT to
+                    WS-LB-Score-INT(WS-LB-Rank-INT)
+
+                move 1 to WS-EnteringInitials-BOOL
+                move 1 to WS-EI-Slot-INT
+                move "AAA" to WS-EI-Letters-STR
+            end-if
+
+            *> Append this game's outcome to the audit log. Each
+            *> snake has its own death cause -- both can go down on
+            *> the same tick for different reasons (e.g. one hits the
+            *> border while the other hits an obstacle), so a single
+            *> shared cause would silently overwrite one of them
+            if WS-DeathCause-INT = 1 then
+                move "BORDER" to WS-GL-Cause-STR
+            else
+                if WS-DeathCause-INT = 2 then
+                    move "SELF" to WS-GL-Cause-STR
+                else
+                    if WS-DeathCause-INT = 3 then
+                        move "OBSTACLE" to WS-GL-Cause-STR
+                    else
+                        if WS-DeathCause-INT = 4 then
+                            move "OTHERSNAKE" to WS-GL-Cause-STR
+                        else
+                            move "N/A" to WS-GL-Cause-STR
+                        end-if
+                    end-if
+                end-if
+            end-if
+
+            if WS-DeathCause2-INT = 1 then
+                move "BORDER" to WS-GL-Cause2-STR
+            else
+                if WS-DeathCause2-INT = 2 then
+                    move "SELF" to WS-GL-Cause2-STR
+                else
+                    if WS-DeathCause2-INT = 3 then
+                        move "OBSTACLE" to WS-GL-Cause2-STR
+                    else
+                        if WS-DeathCause2-INT = 4 then
+                            move "OTHERSNAKE" to WS-GL-Cause2-STR
+                        else
+                            move "N/A" to WS-GL-Cause2-STR
+                        end-if
+                    end-if
+                end-if
+            end-if
+
+            move function current-date to WS-GL-TimeStamp-STR
+
+            string
+                WS-GL-TimeStamp-STR delimited by size
+                " p1=" delimited by size
+                WS-SnakeLen-INT delimited by size
+                " p2=" delimited by size
+                WS-SnakeLen2-INT delimited by size
+                " p1cause=" delimited by size
+                WS-GL-Cause-STR delimited by size
+                " p2cause=" delimited by size
+                WS-GL-Cause2-STR delimited by size
+                into WS-GL-Line-STR
+            end-string
+
+            move WS-GL-Line-STR to GL-Record
+            open extend GameLog-File
+            if WS-GL-Status = "35" then
+                open output GameLog-File
+            end-if
+            write GL-Record
+            close GameLog-File
+        .
+
+        handle-initials-entry section.
+            *> Cycle the current initial letter with UP/DOWN
+            call "b_IsKeyDown" using
+                by value rl-key-up
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-EI-UpWasDown-BOOL = 0
+                then
+                compute WS-EI-CharCode-INT =
+                    function ord(WS-EI-Letters-STR(WS-EI-Slot-INT:1))
+                if WS-EI-CharCode-INT = 91 then
+                    move 66 to WS-EI-CharCode-INT
+                else
+                    add 1 to WS-EI-CharCode-INT
+                end-if
+                move function char(WS-EI-CharCode-INT) to
+                    WS-EI-Letters-STR(WS-EI-Slot-INT:1)
+            end-if
+            move WS-CMD-BOOL to WS-EI-UpWasDown-BOOL
+
+            call "b_IsKeyDown" using
+                by value rl-key-down
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-EI-DownWasDown-BOOL = 0
+                then
+                compute WS-EI-CharCode-INT =
+                    function ord(WS-EI-Letters-STR(WS-EI-Slot-INT:1))
+                if WS-EI-CharCode-INT = 66 then
+                    move 91 to WS-EI-CharCode-INT
+                else
+                    subtract 1 from WS-EI-CharCode-INT
+                end-if
+                move function char(WS-EI-CharCode-INT) to
+                    WS-EI-Letters-STR(WS-EI-Slot-INT:1)
+            end-if
+            move WS-CMD-BOOL to WS-EI-DownWasDown-BOOL
+
+            *> Confirm the current letter with SPACE, advance slot
+            call "b_IsKeyDown" using
+                by value rl-key-space
+                returning WS-CMD-BOOL
+            end-call
+            if WS-CMD-BOOL = rl-true and WS-EI-ConfirmWasDown-BOOL = 0
+                then
+                if WS-EI-Slot-INT = 3 then
+                    move WS-EI-Letters-STR to
+                        WS-LB-Initials-STR(WS-LB-Rank-INT)
+                    perform save-leaderboard
+                    move 0 to WS-EnteringInitials-BOOL
+                    move 1 to WS-EI-Slot-INT
+                else
+                    add 1 to WS-EI-Slot-INT
+                end-if
+            end-if
+            move WS-CMD-BOOL to WS-EI-ConfirmWasDown-BOOL
+        .
+
+        save-leaderboard section.
+            open output Scores-File
+            move 1 to WS-LB-Index-INT
+            perform until WS-LB-Index-INT = 11
+                move WS-LB-Initials-STR(WS-LB-Index-INT) to
+                    SF-Initials-STR
+                move WS-LB-Score-INT(WS-LB-Index-INT) to
+                    SF-Score-INT
+                write SF-Record
+                add 1 to WS-LB-Index-INT
+            end-perform
+            close Scores-File
+            move 0 to WS-LB-Index-INT
+        .
+
         draw section.
             *> Draw Loop
             call "BeginDrawing" end-call
@@ -301,7 +1316,35 @@
             end-perform
             move 0 to WS-DrawX-INT
             move 0 to WS-DrawY-INT
-            
+
+            *> Draw player 2's snake (distinct color) -- only once
+            *> player 2 is actually in play, same gate as events/
+            *> read-controls, so solo play never shows a static
+            *> untouched second snake
+            if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1 then
+                move 1 to WS-Index2-INT
+                perform until WS-Index2-INT = WS-SnakeLen2-INT + 1
+                    move WS-SnakePartX2-INT(WS-Index2-INT) to
+                        WS-DrawX-INT
+                    move WS-SnakePartY2-INT(WS-Index2-INT) to
+                        WS-DrawY-INT
+
+                    multiply WS-DrawX-INT by 16 giving WS-CX-INT
+                    multiply WS-DrawY-INT by 16 giving WS-CY-INT
+                    add WS-BOffX-INT to WS-CX-INT
+                    add WS-BOffY-INT to WS-CY-INT
+
+                    call "b_DrawRectangle" using
+                        by value WS-CX-INT WS-CY-INT 16 16
+                        0 120 255 255
+                    end-call
+
+                    add 1 to WS-Index2-INT
+                end-perform
+            end-if
+            move 0 to WS-DrawX-INT
+            move 0 to WS-DrawY-INT
+
             *> Draw food
             move 1 to WS-Index-INT
             perform until WS-Index-INT = WS-FoodTotal-INT + 1
@@ -313,10 +1356,28 @@
                 add WS-BOffX-INT to WS-CX-INT
                 add WS-BOffY-INT to WS-CY-INT
 
-                call "b_DrawRectangle" using
-                    by value WS-CX-INT WS-CY-INT 16 16
-                    255 0 0 255
-                end-call
+                evaluate WS-FoodType-INT(WS-Index-INT)
+                    when 1
+                        call "b_DrawRectangle" using
+                            by value WS-CX-INT WS-CY-INT 16 16
+                            255 215 0 255
+                        end-call
+                    when 2
+                        call "b_DrawRectangle" using
+                            by value WS-CX-INT WS-CY-INT 16 16
+                            0 200 255 255
+                        end-call
+                    when 3
+                        call "b_DrawRectangle" using
+                            by value WS-CX-INT WS-CY-INT 16 16
+                            150 0 200 255
+                        end-call
+                    when other
+                        call "b_DrawRectangle" using
+                            by value WS-CX-INT WS-CY-INT 16 16
+                            255 0 0 255
+                        end-call
+                end-evaluate
 
                 add 1 to WS-Index-INT
             end-perform
@@ -338,6 +1399,12 @@
                         255 255 255 255
                     end-call
                 end-if
+                if WS-BTiles-INT(WS-DrawI-INT) = 2 then
+                    call "b_DrawRectangle" using
+                        by value WS-CX-INT WS-CY-INT 16 16
+                        120 120 120 255
+                    end-call
+                end-if
 
                 add 1 to WS-DrawX-INT
                 if WS-DrawX-INT = WS-BWidth-INT then
@@ -351,9 +1418,9 @@
             move 0 to WS-DrawX-INT
             move 0 to WS-DrawY-INT
 
-            *> Display score
+            *> Display score (one line per player)
             string
-                "Score: " delimited by space
+                "P1 Score: " delimited by size
                 " " delimited by size
                 WS-SnakeLen-INT
                 into WS-Score-String
@@ -362,18 +1429,57 @@
             call "b_DrawText" using
                 by reference WS-Score-String
                 by value 8 8 24
-                255 255 255 255
+                0 255 0 255
             end-call
 
-            *> Game Over
-            if WS-GameOver-BOOL = 1 then
+            if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1 then
                 string
-                    "Final Score: " delimited by space
+                    "P2 Score: " delimited by size
                     " " delimited by size
-                    WS-SnakeLen-INT
-                    into WS-EndScore-String
+                    WS-SnakeLen2-INT
+                    into WS-Score2-String
                 end-string
 
+                call "b_DrawText" using
+                    by reference WS-Score2-String
+                    by value 8 36 24
+                    0 120 255 255
+                end-call
+            end-if
+
+            *> Paused overlay
+            if WS-Paused-BOOL = 1 and WS-GameOver-BOOL = 0 then
+                call "b_DrawText" using
+                    by reference "PAUSED"
+                    by value 330 260 40
+                    255 255 255 255
+                end-call
+                call "b_DrawText" using
+                    by reference "Press [ENTER] to save a checkpoint"
+                    by value 190 320 24
+                    255 255 255 255
+                end-call
+            end-if
+
+            *> Game Over
+            if WS-GameOver-BOOL = 1 then
+                if WS-TwoPMode-INT = 1 and WS-P2Active-BOOL = 1 then
+                    string
+                        "P1: " delimited by size
+                        WS-SnakeLen-INT delimited by size
+                        "  P2: " delimited by size
+                        WS-SnakeLen2-INT delimited by size
+                        into WS-EndScore-String
+                    end-string
+                else
+                    string
+                        "Final Score: " delimited by space
+                        " " delimited by size
+                        WS-SnakeLen-INT
+                        into WS-EndScore-String
+                    end-string
+                end-if
+
                 call "b_DrawText" using
                     by reference "GAME OVER"
                     by value 280 200 40
@@ -384,17 +1490,63 @@
                     by value 340 250 30
                     255 255 255 255
                 end-call
-                call "b_DrawText" using
-                    by reference "Press [SPACE] to restart!"
-                    by value 200 560 30
-                    255 255 255 255
-                end-call
+
+                if WS-EnteringInitials-BOOL = 1 then
+                    string
+                        "New high score! UP/DOWN+SPACE: "
+                            delimited by size
+                        WS-EI-Letters-STR delimited by size
+                        into WS-LB-Line-String
+                    end-string
+                    call "b_DrawText" using
+                        by reference WS-LB-Line-String
+                        by value 150 560 30
+                        255 255 0 255
+                    end-call
+                else
+                    call "b_DrawText" using
+                        by reference "Press [SPACE] to restart!"
+                        by value 200 560 30
+                        255 255 255 255
+                    end-call
+                end-if
+
+                *> Draw top-10 leaderboard
+                move 1 to WS-LB-Index-INT
+                perform until WS-LB-Index-INT = 11
+                    string
+                        WS-LB-Index-INT delimited by size
+                        ". " delimited by size
+                        WS-LB-Initials-STR(WS-LB-Index-INT)
+                            delimited by size
+                        " - " delimited by size
+                        WS-LB-Score-INT(WS-LB-Index-INT)
+                            delimited by size
+                        into WS-LB-Line-String
+                    end-string
+
+                    multiply WS-LB-Index-INT by 22
+                        giving WS-DrawY-INT
+                    add 300 to WS-DrawY-INT
+
+                    call "b_DrawText" using
+                        by reference WS-LB-Line-String
+                        by value 320 WS-DrawY-INT 20
+                        255 255 0 255
+                    end-call
+
+                    add 1 to WS-LB-Index-INT
+                end-perform
+                move 0 to WS-LB-Index-INT
             end-if
 
             call "EndDrawing" end-call
         .
 
         dispose section.
+            if WS-ReplayMode-INT = 1 or WS-ReplayMode-INT = 2 then
+                close Replay-File
+            end-if
             call "CloseWindow" end-call
             display function module-id " Ending"
         .
