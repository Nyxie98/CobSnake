@@ -0,0 +1,9 @@
+       *> Raylib misc constants
+        01 rl-log-all               pic 9       value 0.
+        01 rl-log-trace             pic 9       value 1.
+        01 rl-log-debug             pic 9       value 2.
+        01 rl-log-info              pic 9       value 3.
+        01 rl-log-warning           pic 9       value 4.
+        01 rl-log-error             pic 9       value 5.
+        01 rl-log-fatal             pic 9       value 6.
+        01 rl-log-none              pic 9       value 7.
