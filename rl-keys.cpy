@@ -0,0 +1,12 @@
+       *> Raylib key codes
+        01 rl-key-right             pic 9(3)    value 262.
+        01 rl-key-left              pic 9(3)    value 263.
+        01 rl-key-down              pic 9(3)    value 264.
+        01 rl-key-up                pic 9(3)    value 265.
+        01 rl-key-space             pic 9(3)    value 32.
+        01 rl-key-p                 pic 9(3)    value 80.
+        01 rl-key-w                 pic 9(3)    value 87.
+        01 rl-key-a                 pic 9(3)    value 65.
+        01 rl-key-s                 pic 9(3)    value 83.
+        01 rl-key-d                 pic 9(3)    value 68.
+        01 rl-key-enter             pic 9(3)    value 257.
